@@ -42,7 +42,37 @@
            ALTERNATE RECORD KEY IS fs_lieu WITH DUPLICATES
            ALTERNATE RECORD KEY IS fs_mois WITH DUPLICATES
            FILE STATUS IS cr_fstat.
-       
+
+           SELECT fhoraire ASSIGN TO "horaires.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS fh_numterrain
+           ALTERNATE RECORD KEY IS fh_numlieu WITH DUPLICATES
+           FILE STATUS IS cr_fhoraire.
+
+           SELECT ffacture ASSIGN TO "factures.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ff_cle
+           ALTERNATE RECORD KEY IS ff_numutilisateur WITH DUPLICATES
+           ALTERNATE RECORD KEY IS ff_mois WITH DUPLICATES
+           FILE STATUS IS cr_ffacture.
+
+           SELECT faudit ASSIGN TO "audit.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS fa_numaudit
+           ALTERNATE RECORD KEY IS fa_acteur WITH DUPLICATES
+           FILE STATUS IS cr_faudit.
+
+           SELECT fhistorique ASSIGN TO "reservations_historique.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS fhi_cleres
+           ALTERNATE RECORD KEY IS fhi_numutilisateur WITH DUPLICATES
+           ALTERNATE RECORD KEY IS fhi_numterrain WITH DUPLICATES
+           FILE STATUS IS cr_fhistorique.
+
        DATA DIVISION.
        
        FILE SECTION.
@@ -68,10 +98,14 @@
              02 fr_cleres.
                 03 fr_numterrain PIC 9(9).
                 03 fr_heure PIC 9(2).
-                03 fr_date PIC 9(4).
+                03 fr_date.
+                   04 fr_jour PIC 9(2).
+                   04 fr_mois PIC 9(2).
+                   04 fr_annee PIC 9(4).
              02 fr_numutilisateur PIC 9(10).
              02 fr_materiel PIC A(3).
-       
+             02 fr_prix PIC 9(5).
+
        FD fterrain.
           01 tamp_fterrain.
              02 ft_numterrain PIC 9(9).
@@ -86,13 +120,59 @@
           01 tamp_fstat.
              02 fs_cle.
                 03 fs_lieu PIC A(50).
-                03 fs_mois PIC 9(2).
+                03 fs_mois.
+                   04 fs_mm PIC 9(2).
+                   04 fs_aaaa PIC 9(4).
              02 fs_nb_reservation PIC 9(9).
              02 fs_type_reservation_gazon PIC 9(9).
              02 fs_type_reservation_synthetique PIC 9(9).
              02 fs_type_reservation_falin PIC 9(9).
              02 fs_nb_reservation_materiel PIC 9(9).
-       
+
+       FD fhoraire.
+          01 tamp_fhoraire.
+             02 fh_numterrain PIC 9(9).
+             02 fh_numlieu PIC 9(9).
+             02 fh_ouverture PIC 9(2).
+             02 fh_fermeture PIC 9(2).
+             02 fh_duree PIC 9(2).
+
+       FD ffacture.
+          01 tamp_ffacture.
+             02 ff_cle.
+                03 ff_numutilisateur PIC 9(10).
+                03 ff_mois.
+                   04 ff_mm PIC 9(2).
+                   04 ff_aaaa PIC 9(4).
+             02 ff_nb_reservation PIC 9(9).
+             02 ff_nb_reservation_materiel PIC 9(9).
+             02 ff_montant_du PIC 9(9).
+
+       FD faudit.
+          01 tamp_faudit.
+             02 fa_numaudit PIC 9(9).
+             02 fa_table PIC A(20).
+             02 fa_acteur PIC 9(9).
+             02 fa_date.
+                03 fa_annee PIC 9(4).
+                03 fa_mois PIC 9(2).
+                03 fa_jour PIC 9(2).
+             02 fa_avant PIC A(100).
+             02 fa_apres PIC A(100).
+
+       FD fhistorique.
+          01 tamp_fhistorique.
+             02 fhi_cleres.
+                03 fhi_numterrain PIC 9(9).
+                03 fhi_heure PIC 9(2).
+                03 fhi_date.
+                   04 fhi_jour PIC 9(2).
+                   04 fhi_mois PIC 9(2).
+                   04 fhi_annee PIC 9(4).
+             02 fhi_numutilisateur PIC 9(10).
+             02 fhi_materiel PIC A(3).
+             02 fhi_prix PIC 9(5).
+
        WORKING-STORAGE SECTION.
 
               77 cr_futilisateur PIC 9(2).
@@ -100,6 +180,11 @@
               77 cr_fterrain PIC 9(2).
               77 cr_fstat PIC 9(2).
               77 cr_freservation PIC 9(2).
+              77 cr_fhoraire PIC 9(2).
+              77 cr_ffacture PIC 9(2).
+              77 cr_faudit PIC 9(2).
+              77 cr_fhistorique PIC 9(2).
+              77 Wnb_archivees PIC 9(9).
               77 Wtrouve PIC 9(1).
               77 Wfin PIC 9(1).
               77 Wfinfin PIC 9(1).
@@ -111,9 +196,13 @@
                 02 W_fr_cle.
                   03 terrain_saisi PIC 9(9).
                   03 heure_saisie PIC 9(2).
-                  03 date_saisie PIC 9(4).
-                02 id_utilisateur PIC 9(10).  
+                  03 date_saisie.
+                     04 jour_saisi PIC 9(2).
+                     04 mois_saisi PIC 9(2).
+                     04 annee_saisie PIC 9(4).
+                02 id_utilisateur PIC 9(10).
                 02 materiel PIC A(3).
+                02 Wprix_saisie PIC 9(5).
                01 W_futilisateur.
                 02 Wnumutilisateur PIC 9(9).
                 02 Wnom PIC A(30).
@@ -130,12 +219,28 @@
                01 W_fstat.
                    02 Wcle.
                       03 WlieuS PIC A(50).
-                      03 WmoisS PIC 9(2).
+                      03 WmoisS.
+                         04 WmoisM PIC 9(2).
+                         04 WanneeS PIC 9(4).
                    02 Wnb_reservationS PIC 9(9).
                    02 Wreservation_gazon PIC 9(9).
                    02 Wreservation_synthetique PIC 9(9).
                    02 Wreservation_falin PIC 9(9).
                    02 Wnb_reservation_materiel PIC 9(9).
+               01 W_ffacture.
+                   02 Wclefacture.
+                      03 WnumutilisateurF PIC 9(10).
+                      03 WmoisF.
+                         04 WmoisMF PIC 9(2).
+                         04 WanneeSF PIC 9(4).
+                   02 Wnb_reservationF PIC 9(9).
+                   02 Wnb_reservation_materielF PIC 9(9).
+                   02 Wmontant_du PIC 9(9).
+               01 W_faudit.
+                   02 Wnumauditmax PIC 9(9).
+                   02 Wa_table PIC A(20).
+                   02 Wa_avant PIC A(100).
+                   02 Wa_apres PIC A(100).
                01 W_fterrain.
                 02 Wnumterrain PIC 9(9).
                 02 WnumlieuT PIC 9(9).
@@ -144,13 +249,24 @@
                 02 Wtype PIC A(20).
                 02 Wprix PIC 9(5).
                 02 Wcouvert PIC A.
+               01 W_fhoraire.
+                02 Whnumterrain PIC 9(9).
+                02 Whnumlieu PIC 9(9).
+                02 Whouverture PIC 9(2).
+                02 Whfermeture PIC 9(2).
+                02 Whduree PIC 9(2).
+              77 Whoraire_trouve PIC 9(1).
+              77 Whcreneau PIC 9(2).
+              77 Whecart PIC 9(2).
+              77 Wnb_semaines PIC 9(2).
+              77 Wsemaine_compteur PIC 9(2).
               01 choice PIC A.
               01 exitmenu PIC A.
               01 global_id_user PIC 9(10).
               01 global_role_user PIC 9(2).
               01 WS-CURRENT-DATE-DATA.
                 05  WS-CURRENT-DATE.
-                    10  WS-CURRENT-YEAR         PIC 9(2).
+                    10  WS-CURRENT-YEAR         PIC 9(4).
                     10  WS-CURRENT-MONTH        PIC 9(2).
                     10  WS-CURRENT-DAY          PIC 9(2).
                 05  WS-CURRENT-TIME.
@@ -158,6 +274,7 @@
                     10  WS-CURRENT-MINUTE       PIC 9(2).
                     10  WS-CURRENT-SECOND       PIC 9(2).
                     10  WS-CURRENT-MILLISECONDS PIC 9(2).
+              01 WS-FULL-DATE PIC 9(8).
               01 WS-MONTH PIC 9(4).
               01 maxday PIC 9(2).
               01 reste PIC 9(2).
@@ -193,9 +310,36 @@
                         OPEN OUTPUT fstat
                 END-IF
                 CLOSE fstat
+
+                OPEN I-O fhoraire
+                IF cr_fhoraire=35 THEN
+                        OPEN OUTPUT fhoraire
+                END-IF
+                CLOSE fhoraire
+
+                OPEN I-O ffacture
+                IF cr_ffacture=35 THEN
+                        OPEN OUTPUT ffacture
+                END-IF
+                CLOSE ffacture
+
+                OPEN I-O faudit
+                IF cr_faudit=35 THEN
+                        OPEN OUTPUT faudit
+                END-IF
+                CLOSE faudit
+
+                OPEN I-O fhistorique
+                IF cr_fhistorique=35 THEN
+                        OPEN OUTPUT fhistorique
+                END-IF
+                CLOSE fhistorique
                 PERFORM AJOUT_UTILISATEUR
                 PERFORM AFFICHAGE_UTILISATEUR
-                ACCEPT WS-CURRENT-DATE-DATA FROM DATE             
+                ACCEPT WS-FULL-DATE FROM DATE YYYYMMDD
+                MOVE WS-FULL-DATE(1:4) TO WS-CURRENT-YEAR
+                MOVE WS-FULL-DATE(5:2) TO WS-CURRENT-MONTH
+                MOVE WS-FULL-DATE(7:2) TO WS-CURRENT-DAY
                 PERFORM CONNEXION_UTILISATEUR.
         STOP RUN.
 
@@ -317,7 +461,8 @@
                 DISPLAY "1. Utilisateur"
                 DISPLAY "2. Réservation"
                 DISPLAY "3. Terrain"
-                DISPLAY "4. Se déconnecter "
+                DISPLAY "4. Mon lieu"
+                DISPLAY "5. Se déconnecter "
                 DISPLAY "0. Quitter"
                 DISPLAY "Entrez votre choix (0-5):"
                 ACCEPT choice
@@ -330,6 +475,8 @@
                     WHEN '3'
                         PERFORM MENU_TERRAIN
                     WHEN '4'
+                        PERFORM MON_LIEU
+                    WHEN '5'
                         DISPLAY "Vous êtes bien déconnecté"
                         PERFORM DECONNECTER_UTILISATEUR
                         PERFORM CONNEXION_UTILISATEUR
@@ -366,7 +513,7 @@
                     WHEN '4'
                         PERFORM MENU_LIEU
                     WHEN '5'
-                        PERFORM COLLECTER_STATISTIQUES
+                        PERFORM MENU_STATISTIQUES
                     WHEN '6'
                         DISPLAY "Vous êtes bien déconnecté"
                         PERFORM DECONNECTER_UTILISATEUR
@@ -426,8 +573,11 @@
                     DISPLAY "3. Modifier une réservation   "
                     DISPLAY "4. Rerchercher une réservation"
                     DISPLAY "5. Supprimer une réservation   "
+                    DISPLAY "6. Réservation récurrente"
+                    DISPLAY "7. Feuille du jour"
+                    DISPLAY "8. Archiver les réservations passées"
                     DISPLAY "0. Retour"
-                    DISPLAY "Entrez votre choix (0-5):"
+                    DISPLAY "Entrez votre choix (0-8):"
                     ACCEPT choice
 
                     EVALUATE choice
@@ -445,6 +595,12 @@
                             PERFORM RECHERCHER_RESERVATION
                         WHEN '5'
                             PERFORM SUPPRIMER_RESERVATION
+                        WHEN '6'
+                            PERFORM AJOUT_RESERVATION_RECURRENTE
+                        WHEN '7'
+                            PERFORM FEUILLE_DU_JOUR
+                        WHEN '8'
+                            PERFORM ARCHIVER_RESERVATIONS
                         WHEN '0'
                             IF global_role_user = 2
                             PERFORM MENU_GERANT
@@ -465,6 +621,7 @@
                     DISPLAY "2. Ajout d'un terrain"
                     DISPLAY "3. Modification d'un terrain   "
                     DISPLAY "4. Supprimer un terrain   "
+                    DISPLAY "5. Configurer les horaires d'un terrain"
                     DISPLAY "0. Retour"
                     DISPLAY "Entrez votre choix (0-5):"
                     ACCEPT choice
@@ -481,6 +638,8 @@
                             PERFORM MODIFIER_TERRAIN
                         WHEN '4'
                             PERFORM SUPPRIMER_TERRAIN
+                        WHEN '5'
+                            PERFORM CONFIGURER_HORAIRE
                         WHEN '0'
                             IF global_role_user = 2
                             PERFORM MENU_GERANT
@@ -520,6 +679,35 @@
                             DISPLAY "Choix invalide. Veuillez réessayer."
                     END-EVALUATE
                 END-PERFORM.
+
+           MENU_STATISTIQUES.
+                PERFORM UNTIL exitmenu = 'S'
+                    DISPLAY "________________________________________________________________"
+                    DISPLAY "       Bienvenue dans le menu statistiques de FootBol "
+                    DISPLAY "________________________________________________________________"
+                    DISPLAY "1. Statistiques d'un lieu"
+                    DISPLAY "2. Statistiques de tous les lieux (fin de mois)"
+                    DISPLAY "3. Facture d'un utilisateur"
+                    DISPLAY "4. Facturation de tous les utilisateurs (fin de mois)"
+                    DISPLAY "0. Retour"
+                    DISPLAY "Entrez votre choix (0-4):"
+                    ACCEPT choice
+
+                    EVALUATE choice
+                        WHEN '1'
+                            PERFORM COLLECTER_STATISTIQUES
+                        WHEN '2'
+                            PERFORM COLLECTER_STATISTIQUES_TOUS_LIEUX
+                        WHEN '3'
+                            PERFORM FACTURATION_UTILISATEUR
+                        WHEN '4'
+                            PERFORM FACTURATION_TOUS_UTILISATEURS
+                        WHEN '0'
+                            PERFORM MENU_ADMIN
+                        WHEN OTHER
+                            DISPLAY "Choix invalide. Veuillez réessayer."
+                    END-EVALUATE
+                END-PERFORM.
        AJOUT_UTILISATEUR.
            OPEN I-O futilisateur
            PERFORM WITH TEST AFTER UNTIL Wtrouve = 0
@@ -601,7 +789,11 @@
            END-IF
            IF Wtrouve = 1
                MOVE fu_role TO Wrole
-               
+               MOVE SPACES TO Wa_avant
+               STRING "NOM=" fu_nom " PRENOM=" fu_prenom
+                      " LOGIN=" fu_login " ROLE=" fu_role
+                      DELIMITED BY SIZE INTO Wa_avant
+
                DISPLAY "Nouveau nom : ( actuel " fu_nom" )"
                ACCEPT Wnom
                DISPLAY "Nouveau prénom : ( actuel " fu_prenom" )"
@@ -616,10 +808,16 @@
                MOVE Wlogin TO fu_login
                MOVE Wmdp TO fu_mdp
                MOVE Wrole TO fu_role
-    
+
                REWRITE tamp_futilisateur FROM W_futilisateur
                IF cr_futilisateur = "00" THEN
                DISPLAY "Utilisateur modifié avec succès."
+               MOVE SPACES TO Wa_apres
+               STRING "NOM=" fu_nom " PRENOM=" fu_prenom
+                      " LOGIN=" fu_login " ROLE=" fu_role
+                      DELIMITED BY SIZE INTO Wa_apres
+               MOVE "UTILISATEUR" TO Wa_table
+               PERFORM ENREGISTRER_AUDIT
                ELSE
                DISPLAY "Erreur lors de l'écriture de l'utilisateur."
                END-IF
@@ -670,7 +868,11 @@
                MOVE fu_nom TO Wnom
                MOVE fu_prenom TO Wprenom
                MOVE fu_login TO Wlogin
-               
+               MOVE SPACES TO Wa_avant
+               STRING "NOM=" fu_nom " PRENOM=" fu_prenom
+                      " LOGIN=" fu_login " ROLE=" fu_role
+                      DELIMITED BY SIZE INTO Wa_avant
+
                DISPLAY "Nouveau rôle : ( actuel " fu_role" )"
                ACCEPT Wrole
 
@@ -679,16 +881,22 @@
                MOVE Wlogin TO fu_login
                MOVE Wmdp TO fu_mdp
                MOVE Wrole TO fu_role
-    
+
                REWRITE tamp_futilisateur FROM W_futilisateur
                IF cr_futilisateur = "00" THEN
                DISPLAY "Utilisateur modifié avec succès."
+               MOVE SPACES TO Wa_apres
+               STRING "NOM=" fu_nom " PRENOM=" fu_prenom
+                      " LOGIN=" fu_login " ROLE=" fu_role
+                      DELIMITED BY SIZE INTO Wa_apres
+               MOVE "DROIT" TO Wa_table
+               PERFORM ENREGISTRER_AUDIT
                ELSE
                DISPLAY "Erreur lors de l'écriture de l'utilisateur."
                END-IF
            END-IF
            CLOSE futilisateur.
-       
+
        SUPPRIMER_UTILISATEUR.
            open I-O futilisateur
        display "Suppression d'un utilisateur"
@@ -816,52 +1024,10 @@
                        END-READ
                END-PERFORM
 
-               MOVE 0 TO Wtrouve
-               PERFORM WITH TEST AFTER UNTIL Wtrouve = 1        
-                    DISPLAY "Votre lieu vous propose 8 créneaux : "
-                    DISPLAY " -> Créneau 1 : 8h00 à 9h00"
-                    DISPLAY " -> Créneau 2 : 9h00 à 10h00"
-                    DISPLAY " -> Créneau 3 : 10h00 à 11h00"
-                    DISPLAY " -> Créneau 4 : 11h00 à 12h00"
-                    DISPLAY " -> Créneau 5 : 14h00 à 15h00"
-                    DISPLAY " -> Créneau 6 : 15h00 à 16h00"
-                    DISPLAY " -> Créneau 7 : 16h00 à 17h00"
-                    DISPLAY " -> Créneau 8 : 17h00 à 18h00"
-                    DISPLAY "Entrez le crénaux de la réservation (1-8) :"
-                    ACCEPT heure_saisie
-                    IF heure_saisie <= 8 and heure_saisie >=1
-                    MOVE 1 TO Wtrouve
-                    ELSE
-                    DISPLAY "Crénaux invalide"
-                    END-IF
-               END-PERFORM
+               PERFORM AFFICHER_CRENEAUX_TERRAIN
+               PERFORM VALIDER_CRENEAU_TERRAIN
 
-                MOVE 0 TO Wtrouve
-               PERFORM WITH TEST AFTER UNTIL Wtrouve = 1 
-                   DISPLAY "Entrez la date de la réservation (JJMM) :"
-                   ACCEPT date_saisie
-                   DISPLAY date_saisie(1:2)
-                   DISPLAY date_saisie(3:2)
-                   DIVIDE date_saisie(3:2) BY 2 GIVING jour REMAINDER reste
-                   IF jour = 0
-                        MOVE 30 TO maxday
-                   ELSE 
-                        MOVE 31 TO maxday
-                   END-IF     
-                   IF date_saisie(1:2) IS NUMERIC AND
-                      date_saisie(1:2) > 0 AND
-                      date_saisie(1:2) <= maxday AND
-                      date_saisie(3:2) IS NUMERIC AND
-                      date_saisie(3:2) > 0 AND
-                      date_saisie(3:2) <= 12 AND 
-                      (date_saisie(3:2) > WS-CURRENT-MONTH OR 
-                        (date_saisie(3:2) = WS-CURRENT-MONTH 
-                            AND date_saisie(1:2) > WS-CURRENT-DAY))             
-                      MOVE 1 TO Wtrouve
-                   ELSE
-                      DISPLAY "Date invalide. Veuillez réessayer."
-                   END-IF
-               END-PERFORM
+                PERFORM SAISIR_DATE_RESERVATION
 
                MOVE terrain_saisi TO fr_numterrain
                MOVE heure_saisie TO fr_heure
@@ -875,22 +1041,36 @@
            END-PERFORM
 
            IF global_role_user = 1 THEN
-               MOVE global_id_user TO fr_numutilisateur
+               MOVE global_id_user TO id_utilisateur
            ELSE
                DISPLAY "Entrez l'id de l'utilisateur de la réservation :"
                ACCEPT id_utilisateur
-               MOVE id_utilisateur TO fr_numutilisateur
            END-IF
            DISPLAY "Location de matériel (Oui/Non) :"
            ACCEPT materiel
-           MOVE materiel TO fr_materiel
-           WRITE tamp_freservation
-           IF cr_freservation = "00"
-               DISPLAY "Réservation ajoutée avec succès."
-           ELSE
-               DISPLAY "Erreur lors de l'ajout de la réservation."   
+
+           MOVE terrain_saisi TO fr_numterrain
+           MOVE heure_saisie TO fr_heure
+           MOVE date_saisie TO fr_date
+           READ freservation
+               INVALID KEY
+                   MOVE terrain_saisi TO fr_numterrain
+                   MOVE heure_saisie TO fr_heure
+                   MOVE date_saisie TO fr_date
+                   MOVE id_utilisateur TO fr_numutilisateur
+                   MOVE materiel TO fr_materiel
+                   MOVE ft_prix TO fr_prix
+                   WRITE tamp_freservation
+                   IF cr_freservation = "00"
+                       DISPLAY "Réservation ajoutée avec succès."
+                   ELSE
+                       DISPLAY "Erreur lors de l'ajout de la réservation."
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY "Crénaux déjà pris, recommencez"
+           END-READ
            CLOSE fterrain
-           CLOSE flieu 
+           CLOSE flieu
            CLOSE freservation.
 
         AJOUT_RESERVATION_LIEU_TYPE.
@@ -958,43 +1138,10 @@
                        END-READ
                END-PERFORM
 
-               MOVE 0 TO Wtrouve
-               PERFORM WITH TEST AFTER UNTIL Wtrouve = 1        
-                    DISPLAY "Entrez le crénaux de la réservation (1-8) :"
-                    ACCEPT heure_saisie
-                    IF heure_saisie <= 8 and heure_saisie >=1
-                    MOVE 1 TO Wtrouve
-                    ELSE
-                    DISPLAY "Crénaux invalide"
-                    END-IF
-               END-PERFORM
+               PERFORM AFFICHER_CRENEAUX_TERRAIN
+               PERFORM VALIDER_CRENEAU_TERRAIN
 
-               MOVE 0 TO Wtrouve
-               PERFORM WITH TEST AFTER UNTIL Wtrouve = 1 
-                   DISPLAY "Entrez la date de la réservation (JJMM) :"
-                   ACCEPT date_saisie
-                   DISPLAY date_saisie(1:2)
-                   DISPLAY date_saisie(3:2)
-                   DIVIDE date_saisie(3:2) BY 2 GIVING jour REMAINDER reste
-                   IF jour = 0
-                        MOVE 30 TO maxday
-                   ELSE 
-                        MOVE 31 TO maxday
-                   END-IF     
-                   IF date_saisie(1:2) IS NUMERIC AND
-                      date_saisie(1:2) > 0 AND
-                      date_saisie(1:2) <= maxday AND
-                      date_saisie(3:2) IS NUMERIC AND
-                      date_saisie(3:2) > 0 AND
-                      date_saisie(3:2) <= 12 AND 
-                      (date_saisie(3:2) > WS-CURRENT-MONTH OR 
-                        (date_saisie(3:2) = WS-CURRENT-MONTH 
-                            AND date_saisie(1:2) > WS-CURRENT-DAY))             
-                      MOVE 1 TO Wtrouve
-                   ELSE
-                      DISPLAY "Date invalide. Veuillez réessayer."
-                   END-IF
-               END-PERFORM
+               PERFORM SAISIR_DATE_RESERVATION
 
                MOVE terrain_saisi TO fr_numterrain
                MOVE heure_saisie TO fr_heure
@@ -1008,24 +1155,150 @@
            END-PERFORM
 
            IF global_role_user = 1 THEN
-               MOVE global_id_user TO fr_numutilisateur
+               MOVE global_id_user TO id_utilisateur
            ELSE
                DISPLAY "Entrez l'id de l'utilisateur de la réservation :"
                ACCEPT id_utilisateur
-               MOVE id_utilisateur TO fr_numutilisateur
            END-IF
            DISPLAY "Location de matériel (Oui/Non) :"
            ACCEPT materiel
-           MOVE materiel TO fr_materiel
-           WRITE tamp_freservation
-           IF cr_freservation = "00"
-               DISPLAY "Réservation ajoutée avec succès."
+
+           MOVE terrain_saisi TO fr_numterrain
+           MOVE heure_saisie TO fr_heure
+           MOVE date_saisie TO fr_date
+           READ freservation
+               INVALID KEY
+                   MOVE terrain_saisi TO fr_numterrain
+                   MOVE heure_saisie TO fr_heure
+                   MOVE date_saisie TO fr_date
+                   MOVE id_utilisateur TO fr_numutilisateur
+                   MOVE materiel TO fr_materiel
+                   MOVE ft_prix TO fr_prix
+                   WRITE tamp_freservation
+                   IF cr_freservation = "00"
+                       DISPLAY "Réservation ajoutée avec succès."
+                   ELSE
+                       DISPLAY "Erreur lors de l'ajout de la réservation."
+                   END-IF
+               NOT INVALID KEY
+                   DISPLAY "Crénaux déjà pris, recommencez"
+           END-READ
+           CLOSE fterrain
+           CLOSE flieu
+           CLOSE freservation.
+
+       AJOUT_RESERVATION_RECURRENTE.
+           DISPLAY "Réservation récurrente"
+           DISPLAY "________________________________"
+           OPEN I-O freservation
+           OPEN I-O fterrain
+           MOVE 0 TO Wtrouve
+           PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+                   DISPLAY "Entrez le numéro de terrain :"
+                   ACCEPT terrain_saisi
+                   MOVE terrain_saisi TO ft_numterrain
+                   READ fterrain
+                   INVALID KEY  DISPLAY "Terrain inexistant"
+                                MOVE 0 TO Wtrouve
+                   NOT INVALID KEY DISPLAY "Terrain existant"
+                                   MOVE 1 TO Wtrouve
+                   END-READ
+           END-PERFORM
+
+           PERFORM AFFICHER_CRENEAUX_TERRAIN
+           PERFORM VALIDER_CRENEAU_TERRAIN
+           PERFORM SAISIR_DATE_RESERVATION
+
+           MOVE 0 TO Wtrouve
+           PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+               DISPLAY "Nombre de semaines consécutives (01-52) :"
+               ACCEPT Wnb_semaines
+               IF Wnb_semaines IS NUMERIC AND Wnb_semaines > 0
+                                          AND Wnb_semaines <= 52
+                   MOVE 1 TO Wtrouve
+               ELSE
+                   DISPLAY "Nombre de semaines invalide."
+               END-IF
+           END-PERFORM
+
+           IF global_role_user = 1 THEN
+               MOVE global_id_user TO id_utilisateur
            ELSE
-               DISPLAY "Erreur lors de l'ajout de la réservation."   
+               DISPLAY "Entrez l'id de l'utilisateur de la réservation :"
+               ACCEPT id_utilisateur
+           END-IF
+           DISPLAY "Location de matériel (Oui/Non) :"
+           ACCEPT materiel
+
+           MOVE 1 TO Wsemaine_compteur
+           PERFORM WITH TEST AFTER UNTIL Wsemaine_compteur > Wnb_semaines
+               MOVE terrain_saisi TO fr_numterrain
+               MOVE heure_saisie TO fr_heure
+               MOVE date_saisie TO fr_date
+               READ freservation
+                   INVALID KEY
+                       MOVE terrain_saisi TO fr_numterrain
+                       MOVE heure_saisie TO fr_heure
+                       MOVE date_saisie TO fr_date
+                       MOVE id_utilisateur TO fr_numutilisateur
+                       MOVE materiel TO fr_materiel
+                       MOVE ft_prix TO fr_prix
+                       WRITE tamp_freservation
+                       IF cr_freservation = "00"
+                           DISPLAY "Semaine " Wsemaine_compteur " : réservation ajoutée le "
+                               jour_saisi "/" mois_saisi "/" annee_saisie
+                       ELSE
+                           DISPLAY "Semaine " Wsemaine_compteur " : erreur lors de l'ajout"
+                       END-IF
+                   NOT INVALID KEY
+                       DISPLAY "Semaine " Wsemaine_compteur " : crénaux déjà pris le "
+                           jour_saisi "/" mois_saisi "/" annee_saisie
+               END-READ
+               PERFORM AVANCER_UNE_SEMAINE
+               ADD 1 TO Wsemaine_compteur
+           END-PERFORM
+
            CLOSE fterrain
-           CLOSE flieu 
            CLOSE freservation.
 
+       AVANCER_UNE_SEMAINE.
+           ADD 7 TO jour_saisi
+           PERFORM CALCULER_MAXDAY
+           PERFORM UNTIL jour_saisi <= maxday
+               SUBTRACT maxday FROM jour_saisi
+               ADD 1 TO mois_saisi
+               IF mois_saisi > 12
+                   MOVE 1 TO mois_saisi
+                   ADD 1 TO annee_saisie
+               END-IF
+               PERFORM CALCULER_MAXDAY
+           END-PERFORM.
+
+       CALCULER_MAXDAY.
+           EVALUATE mois_saisi
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO maxday
+               WHEN 2
+                   DIVIDE annee_saisie BY 4 GIVING jour REMAINDER reste
+                   IF reste NOT = 0
+                       MOVE 28 TO maxday
+                   ELSE
+                       DIVIDE annee_saisie BY 100 GIVING jour REMAINDER reste
+                       IF reste NOT = 0
+                           MOVE 29 TO maxday
+                       ELSE
+                           DIVIDE annee_saisie BY 400 GIVING jour REMAINDER reste
+                           IF reste = 0
+                               MOVE 29 TO maxday
+                           ELSE
+                               MOVE 28 TO maxday
+                           END-IF
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO maxday
+           END-EVALUATE.
+
        AFFICHAGE_RESERVATION.
            DISPLAY "Toutes les réservations"
            DISPLAY "________________________________" 
@@ -1040,6 +1313,7 @@
                        DISPLAY "Date : "fr_date
                        DISPLAY "Crénaux : "fr_heure
                        DISPLAY "Matériel : "fr_materiel
+                       DISPLAY "Prix : "fr_prix
                        DISPLAY "________________________________"
                     END-READ
            END-PERFORM
@@ -1086,6 +1360,7 @@
                                                DISPLAY "Date : "fr_date
                                                DISPLAY "Crénaux : "fr_heure
                                                DISPLAY "Matériel : "fr_materiel
+                                               DISPLAY "Prix : "fr_prix
                                                DISPLAY "________________________________"
                                             END-IF
                                         END-READ
@@ -1100,8 +1375,85 @@
            CLOSE fterrain
            CLOSE flieu.        
 
+        FEUILLE_DU_JOUR.
+           DISPLAY "Feuille du jour"
+           DISPLAY "________________________________"
+           DISPLAY "Utiliser la date du jour (O/N) :"
+           ACCEPT Wreponse
+           IF Wreponse = "O" OR Wreponse = "o"
+               MOVE WS-CURRENT-DAY TO jour_saisi
+               MOVE WS-CURRENT-MONTH TO mois_saisi
+               MOVE WS-CURRENT-YEAR TO annee_saisie
+           ELSE
+               DISPLAY "Entrez la date de la feuille (JJMMAAAA) :"
+               ACCEPT date_saisie
+           END-IF
+
+           OPEN INPUT flieu
+           MOVE global_id_user TO fl_gerant
+           START flieu, KEY IS = fl_gerant
+           INVALID KEY DISPLAY "Gérant au chomage"
+           NOT INVALID KEY
+           READ flieu NEXT
+           AT END DISPLAY "Gérant au chomage"
+           NOT AT END
+              IF fl_gerant NOT = global_id_user
+                  DISPLAY "Gérant au chomage"
+              ELSE
+                MOVE fl_numlieu TO Wnumlieu
+                OPEN INPUT fterrain
+                MOVE Wnumlieu TO ft_numlieuT
+                MOVE 1 TO Wfin
+                START fterrain, KEY IS = ft_numlieuT
+                INVALID KEY DISPLAY "Lieu sans terrain"
+                NOT INVALID KEY
+                    DISPLAY " "
+                    DISPLAY "________________________________"
+                    DISPLAY "Adresse du lieu : "fl_adresse
+                    DISPLAY "Feuille du " jour_saisi "/" mois_saisi "/" annee_saisie
+                    DISPLAY "________________________________"
+                    DISPLAY " "
+                    PERFORM WITH TEST AFTER UNTIL Wfin = 0
+                        READ fterrain NEXT
+                        AT END MOVE 0 TO Wfin
+                        NOT AT END
+                            IF ft_numlieuT = fl_numlieu
+                                DISPLAY "Terrain n° " ft_numterrain " (" ft_type ")"
+                                MOVE 1 TO Wfinfin
+                                OPEN INPUT freservation
+                                MOVE ft_numterrain TO fr_numterrain
+                                START freservation, KEY IS = fr_numterrain
+                                INVALID KEY DISPLAY "  Aucune réservation"
+                                NOT INVALID KEY
+                                    PERFORM WITH TEST AFTER UNTIL Wfinfin = 0
+                                        READ freservation NEXT
+                                        AT END MOVE 0 TO Wfinfin
+                                        NOT AT END
+                                            IF ft_numterrain = fr_numterrain
+                                                IF fr_date = date_saisie
+                                                    DISPLAY "  " fr_heure "h - Utilisateur "
+                                                        fr_numutilisateur " - Matériel : " fr_materiel
+                                                END-IF
+                                            ELSE
+                                                MOVE 0 TO Wfinfin
+                                            END-IF
+                                        END-READ
+                                    END-PERFORM
+                                END-START
+                                CLOSE freservation
+                                DISPLAY "________________________________"
+                            END-IF
+                        END-READ
+                    END-PERFORM
+                END-START
+                CLOSE fterrain
+              END-IF
+           END-READ
+           END-START
+           CLOSE flieu.
+
         RECHERCHER_RESERVATION.
-           OPEN INPUT freservation 
+           OPEN INPUT freservation
            IF global_role_user = 1 THEN
                MOVE global_id_user TO fr_numutilisateur
                MOVE global_id_user TO id_utilisateur
@@ -1126,6 +1478,7 @@
                            DISPLAY "Date : "fr_date
                            DISPLAY "Crénaux : "fr_heure
                            DISPLAY "Matériel : "fr_materiel
+                           DISPLAY "Prix : "fr_prix
                            DISPLAY "________________________________"
                            END-IF
                         END-READ
@@ -1144,7 +1497,7 @@
                DISPLAY "Entrez l'heure de la réservation :"
                ACCEPT heure_saisie
 
-               DISPLAY "Entrez la date de la réservation :"
+               DISPLAY "Entrez la date de la réservation (JJMMAAAA) :"
                ACCEPT date_saisie
 
            perform with test after until Wtrouve = 1
@@ -1182,7 +1535,7 @@
                 DISPLAY "Entrez l'heure de la réservation :"
                 ACCEPT heure_saisie
 
-                DISPLAY "Entrez la date de la réservation :"
+                DISPLAY "Entrez la date de la réservation (JJMMAAAA) :"
                 ACCEPT date_saisie
                 MOVE heure_saisie TO fr_heure
                 MOVE terrain_saisi TO fr_numterrain
@@ -1197,6 +1550,11 @@
                     DISPLAY global_role_user
                     IF fr_numutilisateur = global_id_user and global_role_user = 1
                         DISPLAY "Réservation trouvée :"
+                        MOVE SPACES TO Wa_avant
+                        STRING "TERRAIN=" fr_numterrain " HEURE=" fr_heure
+                               " DATE=" fr_date " UTILISATEUR=" fr_numutilisateur
+                               " MATERIEL=" fr_materiel " PRIX=" fr_prix
+                               DELIMITED BY SIZE INTO Wa_avant
                         DISPLAY "Nouveau matériel : (actuel: " fr_materiel ")"
                         ACCEPT materiel
                         OPEN I-O futilisateur
@@ -1210,23 +1568,36 @@
                            NOT INVALID KEY MOVE 1 TO Wtrouve
                                 CLOSE futilisateur
                            END-READ
-                       END-PERFORM                 
+                       END-PERFORM
 
                         MOVE id_utilisateur TO fr_numutilisateur
                         MOVE terrain_saisi TO fr_numterrain
                         MOVE date_saisie TO fr_date
                         MOVE heure_saisie TO fr_heure
                         MOVE materiel TO fr_materiel
+                        MOVE fr_prix TO Wprix_saisie
                         DISPLAY fr_materiel
 
                         REWRITE tamp_freservation FROM W_freservation
                         IF cr_freservation = "00"
                             DISPLAY "Réservation modifiée avec succès."
+                            MOVE SPACES TO Wa_apres
+                            STRING "TERRAIN=" fr_numterrain " HEURE=" fr_heure
+                                   " DATE=" fr_date " UTILISATEUR=" fr_numutilisateur
+                                   " MATERIEL=" fr_materiel " PRIX=" fr_prix
+                                   DELIMITED BY SIZE INTO Wa_apres
+                            MOVE "RESERVATION" TO Wa_table
+                            PERFORM ENREGISTRER_AUDIT
                         ELSE
                             DISPLAY "Erreur lors de la modification de la réservation."
                         END-IF
                     ELSE IF global_role_user <> 1
                         DISPLAY "Réservation trouvée :"
+                        MOVE SPACES TO Wa_avant
+                        STRING "TERRAIN=" fr_numterrain " HEURE=" fr_heure
+                               " DATE=" fr_date " UTILISATEUR=" fr_numutilisateur
+                               " MATERIEL=" fr_materiel " PRIX=" fr_prix
+                               DELIMITED BY SIZE INTO Wa_avant
                         DISPLAY "Nouveau matériel : (actuel: " fr_materiel ")"
                         ACCEPT materiel
                         OPEN I-O futilisateur
@@ -1240,18 +1611,26 @@
                            NOT INVALID KEY MOVE 1 TO Wtrouve
                                 CLOSE futilisateur
                            END-READ
-                       END-PERFORM                        
+                       END-PERFORM
 
                         MOVE id_utilisateur TO fr_numutilisateur
                         MOVE terrain_saisi TO fr_numterrain
                         MOVE date_saisie TO fr_date
                         MOVE heure_saisie TO fr_heure
                         MOVE materiel TO fr_materiel
+                        MOVE fr_prix TO Wprix_saisie
                         DISPLAY fr_materiel
 
                         REWRITE tamp_freservation FROM W_freservation
                         IF cr_freservation = "00"
                             DISPLAY "Réservation modifiée avec succès."
+                            MOVE SPACES TO Wa_apres
+                            STRING "TERRAIN=" fr_numterrain " HEURE=" fr_heure
+                                   " DATE=" fr_date " UTILISATEUR=" fr_numutilisateur
+                                   " MATERIEL=" fr_materiel " PRIX=" fr_prix
+                                   DELIMITED BY SIZE INTO Wa_apres
+                            MOVE "RESERVATION" TO Wa_table
+                            PERFORM ENREGISTRER_AUDIT
                         ELSE
                             DISPLAY "Erreur lors de la modification de la réservation."
                         END-IF
@@ -1452,6 +1831,7 @@
                                                                DISPLAY "Date : "fr_date
                                                                DISPLAY "Crénaux : "fr_heure
                                                                DISPLAY "Matériel : "fr_materiel
+                                                               DISPLAY "Prix : "fr_prix
                                                                DISPLAY "________________________________"
                                                                delete freservation
                                                             END-IF
@@ -1599,6 +1979,48 @@
            CLOSE fterrain
            CLOSE flieu. 
 
+       MON_LIEU.
+           OPEN I-O flieu
+           MOVE global_id_user TO fl_gerant
+           START flieu, KEY IS = fl_gerant
+           INVALID KEY DISPLAY "Gérant au chomage"
+           NOT INVALID KEY
+               READ flieu NEXT
+               AT END DISPLAY "Gérant au chomage"
+               NOT AT END
+                IF fl_gerant NOT = global_id_user
+                    DISPLAY "Gérant au chomage"
+                ELSE
+                DISPLAY " "
+                DISPLAY "________________________________"
+                DISPLAY "Numéro : "fl_numlieu
+                DISPLAY "Adresse : "fl_adresse
+                DISPLAY "Nombre de terrain : "fl_terrain_existant
+                DISPLAY "________________________________"
+                DISPLAY " "
+                DISPLAY "Modifier ce lieu (O/N) :"
+                ACCEPT Wreponse
+                IF Wreponse = "O" OR Wreponse = "o"
+                    DISPLAY "Nouvelle adresse : ( actuelle " fl_adresse" )"
+                    ACCEPT Wadresse
+                    DISPLAY "Nouveau nombre de terrain : ( actuel " fl_terrain_existant" )"
+                    ACCEPT Wterrain_existant
+
+                    MOVE Wadresse TO fl_adresse
+                    MOVE Wterrain_existant TO fl_terrain_existant
+
+                    REWRITE tamp_flieu
+                    IF cr_flieu = "00"
+                        DISPLAY "Lieu modifié avec succès."
+                    ELSE
+                        DISPLAY "Erreur lors de la modification du lieu."
+                    END-IF
+                END-IF
+                END-IF
+               END-READ
+           END-START
+           CLOSE flieu.
+
        MODIFIER_TERRAIN.
            OPEN I-O fterrain
            PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
@@ -1681,6 +2103,7 @@
                                                DISPLAY "Date : "fr_date
                                                DISPLAY "Crénaux : "fr_heure
                                                DISPLAY "Matériel : "fr_materiel
+                                               DISPLAY "Prix : "fr_prix
                                                DISPLAY "________________________________"
                                                delete freservation
                                             END-IF
@@ -1698,19 +2121,163 @@
            end-perform
            close fterrain.
 
+       CONFIGURER_HORAIRE.
+           DISPLAY "Configuration des horaires d'un terrain"
+           DISPLAY "________________________________"
+           OPEN I-O fterrain
+           MOVE 0 TO Wtrouve
+           PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+               DISPLAY "Numéro du terrain à configurer : "
+               ACCEPT Wnumterrain
+               MOVE Wnumterrain TO ft_numterrain
+               READ fterrain
+               INVALID KEY  DISPLAY "Terrain introuvable"
+                            MOVE 0 TO Wtrouve
+               NOT INVALID KEY MOVE 1 TO Wtrouve
+                            MOVE ft_numlieuT TO WnumlieuT
+               END-READ
+           END-PERFORM
+           CLOSE fterrain
+
+           DISPLAY "Heure d'ouverture (0-23) : "
+           ACCEPT Whouverture
+           DISPLAY "Heure de fermeture (0-23) : "
+           ACCEPT Whfermeture
+           DISPLAY "Durée d'un créneau en heures : "
+           ACCEPT Whduree
+
+           OPEN I-O fhoraire
+           MOVE Wnumterrain TO fh_numterrain
+           READ fhoraire
+               INVALID KEY
+                   MOVE Wnumterrain TO fh_numterrain
+                   MOVE WnumlieuT TO fh_numlieu
+                   MOVE Whouverture TO fh_ouverture
+                   MOVE Whfermeture TO fh_fermeture
+                   MOVE Whduree TO fh_duree
+                   WRITE tamp_fhoraire
+                   IF cr_fhoraire = "00"
+                       DISPLAY "Horaires enregistrés avec succès."
+                   ELSE
+                       DISPLAY "Erreur lors de l'enregistrement des horaires."
+                   END-IF
+               NOT INVALID KEY
+                   MOVE WnumlieuT TO fh_numlieu
+                   MOVE Whouverture TO fh_ouverture
+                   MOVE Whfermeture TO fh_fermeture
+                   MOVE Whduree TO fh_duree
+                   REWRITE tamp_fhoraire
+                   IF cr_fhoraire = "00"
+                       DISPLAY "Horaires modifiés avec succès."
+                   ELSE
+                       DISPLAY "Erreur lors de la modification des horaires."
+                   END-IF
+           END-READ
+           CLOSE fhoraire.
+
+       AFFICHER_CRENEAUX_TERRAIN.
+           MOVE 0 TO Whoraire_trouve
+           OPEN INPUT fhoraire
+           MOVE terrain_saisi TO fh_numterrain
+           READ fhoraire
+               INVALID KEY
+                   MOVE 0 TO Whoraire_trouve
+                   DISPLAY "Votre lieu vous propose 8 créneaux : "
+                   DISPLAY " -> Créneau 1 : 8h00 à 9h00"
+                   DISPLAY " -> Créneau 2 : 9h00 à 10h00"
+                   DISPLAY " -> Créneau 3 : 10h00 à 11h00"
+                   DISPLAY " -> Créneau 4 : 11h00 à 12h00"
+                   DISPLAY " -> Créneau 5 : 14h00 à 15h00"
+                   DISPLAY " -> Créneau 6 : 15h00 à 16h00"
+                   DISPLAY " -> Créneau 7 : 16h00 à 17h00"
+                   DISPLAY " -> Créneau 8 : 17h00 à 18h00"
+               NOT INVALID KEY
+                   MOVE 1 TO Whoraire_trouve
+                   MOVE fh_ouverture TO Whouverture
+                   MOVE fh_fermeture TO Whfermeture
+                   MOVE fh_duree TO Whduree
+                   DISPLAY "Votre lieu vous propose les créneaux suivants : "
+                   MOVE fh_ouverture TO Whcreneau
+                   PERFORM WITH TEST AFTER UNTIL Whcreneau >= Whfermeture
+                       DISPLAY " -> Créneau à " Whcreneau "h00"
+                       ADD Whduree TO Whcreneau
+                   END-PERFORM
+           END-READ
+           CLOSE fhoraire.
+
+       VALIDER_CRENEAU_TERRAIN.
+           MOVE 0 TO Wtrouve
+           PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+                DISPLAY "Entrez l'heure de début du créneau souhaité :"
+                ACCEPT heure_saisie
+                IF Whoraire_trouve = 1
+                    IF heure_saisie >= Whouverture AND heure_saisie < Whfermeture
+                        MOVE heure_saisie TO Whecart
+                        SUBTRACT Whouverture FROM Whecart
+                        DIVIDE Whecart BY Whduree GIVING Whcreneau REMAINDER reste
+                        IF reste = 0
+                            MOVE 1 TO Wtrouve
+                        ELSE
+                            DISPLAY "Crénaux invalide"
+                        END-IF
+                    ELSE
+                        DISPLAY "Crénaux invalide"
+                    END-IF
+                ELSE
+                    IF heure_saisie = 8 OR heure_saisie = 9 OR
+                       heure_saisie = 10 OR heure_saisie = 11 OR
+                       heure_saisie = 14 OR heure_saisie = 15 OR
+                       heure_saisie = 16 OR heure_saisie = 17
+                        MOVE 1 TO Wtrouve
+                    ELSE
+                        DISPLAY "Crénaux invalide"
+                    END-IF
+                END-IF
+           END-PERFORM.
+
+       SAISIR_DATE_RESERVATION.
+           MOVE 0 TO Wtrouve
+           PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+               DISPLAY "Entrez la date de la réservation (JJMMAAAA) :"
+               ACCEPT date_saisie
+               DISPLAY jour_saisi
+               DISPLAY mois_saisi
+               DISPLAY annee_saisie
+               PERFORM CALCULER_MAXDAY
+               IF jour_saisi IS NUMERIC AND
+                  jour_saisi > 0 AND
+                  jour_saisi <= maxday AND
+                  mois_saisi IS NUMERIC AND
+                  mois_saisi > 0 AND
+                  mois_saisi <= 12 AND
+                  annee_saisie IS NUMERIC AND
+                  annee_saisie >= WS-CURRENT-YEAR AND
+                  (annee_saisie > WS-CURRENT-YEAR OR
+                    mois_saisi > WS-CURRENT-MONTH OR
+                    (mois_saisi = WS-CURRENT-MONTH
+                        AND jour_saisi > WS-CURRENT-DAY))
+                  MOVE 1 TO Wtrouve
+               ELSE
+                  DISPLAY "Date invalide. Veuillez réessayer."
+               END-IF
+           END-PERFORM.
+
            COLLECTER_STATISTIQUES.
            OPEN I-O fstat
            DISPLAY "Rechercher des statistiques"
            DISPLAY "________________________________"
            
            MOVE 0 TO Wtrouve
-           PERFORM WITH TEST AFTER UNTIL Wtrouve = 1 
-               DISPLAY "Entrez le mois :"
-               ACCEPT WmoisS   
-               IF WmoisS(1:2) IS NUMERIC AND
-                  WmoisS(1:2) > 0 AND
-                  WmoisS(1:2) <= 12 AND 
-                  WmoisS(1:2) < WS-CURRENT-MONTH            
+           PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+               DISPLAY "Entrez le mois (MMAAAA) :"
+               ACCEPT WmoisS
+               IF WmoisM IS NUMERIC AND
+                  WmoisM > 0 AND
+                  WmoisM <= 12 AND
+                  WanneeS IS NUMERIC AND
+                  WanneeS > 0 AND
+                  (WanneeS < WS-CURRENT-YEAR OR
+                     (WanneeS = WS-CURRENT-YEAR AND WmoisM < WS-CURRENT-MONTH))
                   MOVE 1 TO Wtrouve
                ELSE
                   DISPLAY "Mois invalide. Veuillez réessayer."
@@ -1727,62 +2294,99 @@
                INVALID KEY DISPLAY "Aucunes correspondances avec nos centres."                          
                NOT INVALID KEY
                     MOVE 1 TO Wtrouve
+                    MOVE fl_numlieu TO Wnumlieu
                END-READ
-           END-PERFORM   
-           
-           OPEN INPUT fterrain
+           END-PERFORM
+
+           PERFORM COLLECTER_STATISTIQUES_LIEU
+
+           CLOSE flieu
+           CLOSE fstat.
+
+           COLLECTER_STATISTIQUES_TOUS_LIEUX.
+           OPEN I-O fstat
+           DISPLAY "Statistiques de fin de mois - tous les lieux"
+           DISPLAY "________________________________"
+
+           MOVE 0 TO Wtrouve
+           PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+               DISPLAY "Entrez le mois (MMAAAA) :"
+               ACCEPT WmoisS
+               IF WmoisM IS NUMERIC AND
+                  WmoisM > 0 AND
+                  WmoisM <= 12 AND
+                  WanneeS IS NUMERIC AND
+                  WanneeS > 0 AND
+                  (WanneeS < WS-CURRENT-YEAR OR
+                     (WanneeS = WS-CURRENT-YEAR AND WmoisM < WS-CURRENT-MONTH))
+                  MOVE 1 TO Wtrouve
+               ELSE
+                  DISPLAY "Mois invalide. Veuillez réessayer."
+               END-IF
+           END-PERFORM
+
            OPEN INPUT flieu
+           MOVE 1 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+               READ flieu NEXT
+               AT END MOVE 0 TO Wfin
+               NOT AT END
+                   MOVE fl_adresse TO WlieuS
+                   MOVE fl_numlieu TO Wnumlieu
+                   PERFORM COLLECTER_STATISTIQUES_LIEU
+               END-READ
+           END-PERFORM
+           CLOSE flieu
+
+           CLOSE fstat.
+
+           COLLECTER_STATISTIQUES_LIEU.
+           OPEN INPUT fterrain
            MOVE 0 TO Wnb_reservationS
            MOVE 0 TO Wreservation_gazon
            MOVE 0 TO Wreservation_synthetique
            MOVE 0 TO Wreservation_falin
            MOVE 0 TO Wnb_reservation_materiel
-               
-           MOVE WlieuS TO fl_adresse
-           READ flieu RECORD KEY IS fl_adresse
-           
+
+           MOVE Wnumlieu TO ft_numlieuT
+           START fterrain, KEY IS = ft_numlieuT
+
            NOT INVALID KEY
-               MOVE fl_numlieu TO ft_numlieuT
-               START fterrain, KEY IS = ft_numlieuT
-               
-               NOT INVALID KEY
-                   MOVE 1 TO Wfinfin  
-                   PERFORM WITH TEST AFTER UNTIL Wfinfin = 0
-                   READ fterrain NEXT 
+               MOVE 1 TO Wfinfin
+               PERFORM WITH TEST AFTER UNTIL Wfinfin = 0
+               READ fterrain NEXT
+               AT END
+               MOVE 0 TO Wfinfin
+               NOT AT END
+                   MOVE 1 TO WfinfinS
+                   OPEN INPUT freservation
+                   PERFORM WITH TEST AFTER UNTIL WfinfinS = 0
+                   READ freservation NEXT
                    AT END
-                   MOVE 0 TO Wfinfin
+                   MOVE 0 TO WfinfinS
                    NOT AT END
-                       MOVE 1 TO WfinfinS 
-                       OPEN INPUT freservation
-                       PERFORM WITH TEST AFTER UNTIL WfinfinS = 0
-                       READ freservation NEXT 
-                       AT END
-                       MOVE 0 TO WfinfinS   
-                       NOT AT END
-                           IF fr_date(3:2) = WmoisS AND fl_adresse = WlieuS AND fr_numterrain = ft_numterrain
-                               ADD 1 TO Wnb_reservationS
-                               IF fr_materiel = "Oui" OR fr_materiel = "oui" OR fr_materiel = "OUI"
-                                   ADD 1 TO Wnb_reservation_materiel
-                               END-IF
-                               IF ft_type = "gazon" OR ft_type = "GAZON" 
-                                   ADD 1 TO Wreservation_gazon
-                               ELSE IF ft_type = "synthétique" OR ft_type = "SYNTHÉTIQUE"
-                                   ADD 1 TO Wreservation_synthetique
-                               ELSE IF ft_type = "falin" OR ft_type = "FALIN"
-                                   ADD 1 TO Wreservation_falin
-                               END-IF
-                            END-IF
-                          END-READ
-                        END-PERFORM
-                        CLOSE freservation  
-                   END-READ
-                   END-PERFORM
-                   END-START     
-           END-READ  
-           
+                       IF fr_mois = WmoisM AND fr_annee = WanneeS AND ft_numlieuT = Wnumlieu AND fr_numterrain = ft_numterrain
+                           ADD 1 TO Wnb_reservationS
+                           IF fr_materiel = "Oui" OR fr_materiel = "oui" OR fr_materiel = "OUI"
+                               ADD 1 TO Wnb_reservation_materiel
+                           END-IF
+                           IF ft_type = "gazon" OR ft_type = "GAZON"
+                               ADD 1 TO Wreservation_gazon
+                           ELSE IF ft_type = "synthétique" OR ft_type = "SYNTHÉTIQUE"
+                               ADD 1 TO Wreservation_synthetique
+                           ELSE IF ft_type = "falin" OR ft_type = "FALIN"
+                               ADD 1 TO Wreservation_falin
+                           END-IF
+                        END-IF
+                      END-READ
+                    END-PERFORM
+                    CLOSE freservation
+               END-READ
+               END-PERFORM
+           END-START
+
            CLOSE fterrain
-           CLOSE flieu      
-       
+
            MoVE WlieuS TO fs_lieu
            MOVE WmoisS TO fs_mois
            MOVE Wnb_reservationS TO fs_nb_reservation
@@ -1817,5 +2421,200 @@
            DISPLAY "Nombre de réservation avec matériel : "fs_nb_reservation_materiel
            DISPLAY "________________________________"
            END-IF
-           END-READ
-           CLOSE fstat.
+           END-READ.
+
+           FACTURATION_UTILISATEUR.
+           OPEN I-O ffacture
+           DISPLAY "Facturation d'un utilisateur"
+           DISPLAY "________________________________"
+
+           MOVE 0 TO Wtrouve
+           PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+               DISPLAY "Entrez le mois (MMAAAA) :"
+               ACCEPT WmoisF
+               IF WmoisMF IS NUMERIC AND
+                  WmoisMF > 0 AND
+                  WmoisMF <= 12 AND
+                  WanneeSF IS NUMERIC AND
+                  WanneeSF > 0 AND
+                  (WanneeSF < WS-CURRENT-YEAR OR
+                     (WanneeSF = WS-CURRENT-YEAR AND WmoisMF < WS-CURRENT-MONTH))
+                  MOVE 1 TO Wtrouve
+               ELSE
+                  DISPLAY "Mois invalide. Veuillez réessayer."
+               END-IF
+           END-PERFORM
+
+           IF global_role_user = 1 THEN
+               MOVE global_id_user TO WnumutilisateurF
+           ELSE
+               DISPLAY "Entrez le numéro de l'utilisateur à facturer :"
+               ACCEPT WnumutilisateurF
+           END-IF
+
+           PERFORM FACTURATION_UTILISATEUR_CORE
+           PERFORM AFFICHAGE_FACTURE
+
+           CLOSE ffacture.
+
+           FACTURATION_TOUS_UTILISATEURS.
+           OPEN I-O ffacture
+           DISPLAY "Facturation de fin de mois - tous les utilisateurs"
+           DISPLAY "________________________________"
+
+           MOVE 0 TO Wtrouve
+           PERFORM WITH TEST AFTER UNTIL Wtrouve = 1
+               DISPLAY "Entrez le mois (MMAAAA) :"
+               ACCEPT WmoisF
+               IF WmoisMF IS NUMERIC AND
+                  WmoisMF > 0 AND
+                  WmoisMF <= 12 AND
+                  WanneeSF IS NUMERIC AND
+                  WanneeSF > 0 AND
+                  (WanneeSF < WS-CURRENT-YEAR OR
+                     (WanneeSF = WS-CURRENT-YEAR AND WmoisMF < WS-CURRENT-MONTH))
+                  MOVE 1 TO Wtrouve
+               ELSE
+                  DISPLAY "Mois invalide. Veuillez réessayer."
+               END-IF
+           END-PERFORM
+
+           OPEN INPUT futilisateur
+           MOVE 1 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+               READ futilisateur NEXT
+               AT END MOVE 0 TO Wfin
+               NOT AT END
+                   MOVE fu_numutilisateur TO WnumutilisateurF
+                   PERFORM FACTURATION_UTILISATEUR_CORE
+               END-READ
+           END-PERFORM
+           CLOSE futilisateur
+
+           CLOSE ffacture.
+
+           FACTURATION_UTILISATEUR_CORE.
+           OPEN INPUT freservation
+           MOVE 0 TO Wnb_reservationF
+           MOVE 0 TO Wnb_reservation_materielF
+           MOVE 0 TO Wmontant_du
+
+           MOVE WnumutilisateurF TO fr_numutilisateur
+           START freservation, KEY IS = fr_numutilisateur
+           INVALID KEY DISPLAY "Aucune réservation pour cet utilisateur"
+           NOT INVALID KEY
+               MOVE 1 TO Wfinfin
+               PERFORM WITH TEST AFTER UNTIL Wfinfin = 0
+                   READ freservation NEXT
+                   AT END MOVE 0 TO Wfinfin
+                   NOT AT END
+                       IF fr_numutilisateur = WnumutilisateurF
+                           IF fr_mois = WmoisMF AND fr_annee = WanneeSF
+                               ADD 1 TO Wnb_reservationF
+                               ADD fr_prix TO Wmontant_du
+                               IF fr_materiel = "Oui" OR fr_materiel = "oui" OR fr_materiel = "OUI"
+                                   ADD 1 TO Wnb_reservation_materielF
+                               END-IF
+                           END-IF
+                       ELSE
+                           MOVE 0 TO Wfinfin
+                       END-IF
+                   END-READ
+               END-PERFORM
+           END-START
+           CLOSE freservation
+
+           MOVE Wnb_reservationF TO ff_nb_reservation
+           MOVE Wnb_reservation_materielF TO ff_nb_reservation_materiel
+           MOVE Wmontant_du TO ff_montant_du
+           MOVE WnumutilisateurF TO ff_numutilisateur
+           MOVE WmoisF TO ff_mois
+
+           READ ffacture RECORD KEY IS ff_cle
+           INVALID KEY
+               WRITE tamp_ffacture
+               INVALID KEY DISPLAY "Erreur écriture de la facture"
+           NOT INVALID KEY
+               REWRITE tamp_ffacture
+               INVALID KEY DISPLAY "Erreur mise à jour de la facture"
+           END-READ.
+
+           AFFICHAGE_FACTURE.
+           MOVE WnumutilisateurF TO ff_numutilisateur
+           MOVE WmoisF TO ff_mois
+           READ ffacture RECORD KEY IS ff_cle
+           INVALID KEY DISPLAY "Aucune facture disponible"
+           NOT INVALID KEY
+               DISPLAY "________________________________"
+               DISPLAY "Facture pour l'utilisateur : "ff_numutilisateur
+               DISPLAY "Mois : "ff_mois
+               DISPLAY "Nombre de réservations : "ff_nb_reservation
+               DISPLAY "Dont avec matériel : "ff_nb_reservation_materiel
+               DISPLAY "Montant dû : "ff_montant_du
+               DISPLAY "________________________________"
+           END-READ.
+
+           ENREGISTRER_AUDIT.
+           OPEN I-O faudit
+           MOVE 0 TO Wnumauditmax
+           MOVE 1 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+               READ faudit NEXT
+               AT END MOVE 0 TO Wfin
+               NOT AT END
+                   IF fa_numaudit > Wnumauditmax
+                       MOVE fa_numaudit TO Wnumauditmax
+                   END-IF
+           END-PERFORM
+
+           ADD 1 TO Wnumauditmax
+           MOVE Wnumauditmax TO fa_numaudit
+           MOVE Wa_table TO fa_table
+           MOVE global_id_user TO fa_acteur
+           MOVE WS-CURRENT-DATE-DATA TO fa_date
+           MOVE Wa_avant TO fa_avant
+           MOVE Wa_apres TO fa_apres
+
+           WRITE tamp_faudit
+           IF cr_faudit = "00"
+               DISPLAY "Modification journalisée."
+           ELSE
+               DISPLAY "Erreur lors de la journalisation de la modification."
+           END-IF
+           CLOSE faudit.
+
+           ARCHIVER_RESERVATIONS.
+           DISPLAY "Archivage des réservations passées"
+           DISPLAY "________________________________"
+           MOVE 0 TO Wnb_archivees
+           OPEN I-O freservation
+           OPEN I-O fhistorique
+           MOVE 1 TO Wfin
+           PERFORM WITH TEST AFTER UNTIL Wfin = 0
+               READ freservation NEXT
+               AT END MOVE 0 TO Wfin
+               NOT AT END
+                   IF fr_annee < WS-CURRENT-YEAR OR
+                      (fr_annee = WS-CURRENT-YEAR AND
+                       fr_mois < WS-CURRENT-MONTH) OR
+                      (fr_annee = WS-CURRENT-YEAR AND
+                       fr_mois = WS-CURRENT-MONTH AND
+                       fr_jour < WS-CURRENT-DAY)
+                       MOVE fr_numterrain TO fhi_numterrain
+                       MOVE fr_heure TO fhi_heure
+                       MOVE fr_date TO fhi_date
+                       MOVE fr_numutilisateur TO fhi_numutilisateur
+                       MOVE fr_materiel TO fhi_materiel
+                       MOVE fr_prix TO fhi_prix
+                       WRITE tamp_fhistorique
+                       IF cr_fhistorique = "00"
+                           DELETE freservation
+                           ADD 1 TO Wnb_archivees
+                       ELSE
+                           DISPLAY "Erreur lors de l'archivage d'une réservation"
+                       END-IF
+                   END-IF
+           END-PERFORM
+           DISPLAY "Réservations archivées : "Wnb_archivees
+           CLOSE freservation
+           CLOSE fhistorique.
